@@ -0,0 +1,13 @@
+      *> Shared calculation INPUT field layout: NUM1, NUM2, OPTION
+      *> only -- no RESULT. For records captured before a calculation
+      *> has run (batch transaction input, exception entries), where
+      *> there is no result yet to carry. Pairs with calcfld.cpy,
+      *> which adds RESULT for records written after a calculation
+      *> completes (the ledger).
+      *> COPY ... REPLACING ==:PFX:== BY ==<prefix>== to qualify the
+      *> field names for the including record (e.g. TRANS-, EXC-).
+           05  :PFX:NUM1             pic s9(5)V9(2)
+               sign is leading separate.
+           05  :PFX:NUM2             pic s9(5)V9(2)
+               sign is leading separate.
+           05  :PFX:OPTION           pic 9.
