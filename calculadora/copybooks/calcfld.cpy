@@ -0,0 +1,14 @@
+      *> Shared calculation field layout: NUM1, NUM2, OPTION, RESULT.
+      *> Every program that reads or writes a calculation record
+      *> copies this instead of redeclaring the fields by hand, so
+      *> the PIC clauses can never drift out of step between them.
+      *> COPY ... REPLACING ==:PFX:== BY ==<prefix>== to qualify the
+      *> field names for the including record (e.g. LEDG-, TRANS-);
+      *> REPLACING ==:PFX:== BY == == leaves them unprefixed.
+           05  :PFX:NUM1             pic s9(5)V9(2)
+               sign is leading separate.
+           05  :PFX:NUM2             pic s9(5)V9(2)
+               sign is leading separate.
+           05  :PFX:OPTION           pic 9.
+           05  :PFX:RESULT           pic s9(7)V9(2)
+               sign is leading separate.
