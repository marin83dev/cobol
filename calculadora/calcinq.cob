@@ -0,0 +1,132 @@
+
+       identification division.
+       program-id. CALCINQ.
+
+       environment division.
+       input-output section.
+       file-control.
+           select ledger-file assign to dynamic ws-ledger-file-name
+               organization is indexed
+               access mode is dynamic
+               record key is ledg-txn-id
+               alternate record key is ledg-date
+                   with duplicates
+               file status is ws-ledger-file-status.
+
+       data division.
+       file section.
+       fd  ledger-file.
+       01  ledger-record.
+           05 ledg-txn-id            pic 9(10).
+           05 ledg-date              pic x(8).
+           05 ledg-time              pic x(8).
+           05 ledg-operator-id       pic x(30).
+           copy calcfld replacing ==:PFX:== by ==LEDG-==.
+           05 ledg-code              pic x(4).
+           05 ledg-status            pic x(9).
+
+       working-storage section.
+       01 ws-ledger-file-name        pic x(100) value "CALCLEDG.DAT".
+       01 ws-ledger-file-status      pic xx.
+           88 ws-ledger-file-ok      value "00".
+           88 ws-ledger-file-eof     value "10".
+           88 ws-ledger-file-notfnd  value "23".
+
+       01 ws-menu-option             pic 9 value zero.
+       01 ws-lookup-txn-id           pic 9(10) value zero.
+       01 ws-lookup-date             pic x(8)  value spaces.
+       01 ws-op-label                pic x(12).
+       01 ws-num1-disp               pic -(5)9.99.
+       01 ws-num2-disp               pic -(5)9.99.
+       01 ws-result-disp             pic -(7)9.99.
+
+       procedure division.
+       0000-main-process.
+           display "-----------------------------"
+           display "  CALCINQ - CONSULTA LEDGER  "
+           display "-----------------------------"
+
+           open input ledger-file
+           if not ws-ledger-file-ok
+               display "No se pudo abrir el ledger: "
+                   ws-ledger-file-name
+               stop run
+           end-if
+
+           display "1. Buscar por numero de transaccion"
+           display "2. Buscar por fecha (YYYYMMDD)"
+           accept ws-menu-option
+
+           evaluate ws-menu-option
+               when 1
+                   perform 1000-lookup-by-txn-id
+               when 2
+                   perform 2000-lookup-by-date
+               when other
+                   display "Opcion no valida"
+           end-evaluate
+
+           close ledger-file
+
+           stop run.
+
+       1000-lookup-by-txn-id.
+           display "Introduce el numero de transaccion: "
+           accept ws-lookup-txn-id
+
+           move ws-lookup-txn-id to ledg-txn-id
+           read ledger-file
+               key is ledg-txn-id
+               invalid key
+                   display "No existe esa transaccion: "
+                       ws-lookup-txn-id
+               not invalid key
+                   perform 3000-display-record
+           end-read.
+
+       2000-lookup-by-date.
+           display "Introduce la fecha (YYYYMMDD): "
+           accept ws-lookup-date
+
+           move ws-lookup-date to ledg-date
+           start ledger-file key is equal to ledg-date
+               invalid key
+                   display "No hay calculos en esa fecha: "
+                       ws-lookup-date
+           end-start
+
+           if ws-ledger-file-ok
+               perform 2100-read-next-for-date
+               perform until ws-ledger-file-eof
+                   or ledg-date not = ws-lookup-date
+                   perform 3000-display-record
+                   perform 2100-read-next-for-date
+               end-perform
+           end-if.
+
+       2100-read-next-for-date.
+           read ledger-file next record
+               at end set ws-ledger-file-eof to true
+           end-read.
+
+       3000-display-record.
+           evaluate ledg-option
+               when 1 move "Sumar"       to ws-op-label
+               when 2 move "Restar"      to ws-op-label
+               when 3 move "Multiplicar" to ws-op-label
+               when 4 move "Dividir"     to ws-op-label
+               when other move "?"       to ws-op-label
+           end-evaluate
+
+           display "Transaccion: " ledg-txn-id
+           display "  Fecha/hora: " ledg-date " " ledg-time
+           display "  Operador:   " ledg-operator-id
+           display "  Operacion:  " ws-op-label
+           move ledg-num1   to ws-num1-disp
+           move ledg-num2   to ws-num2-disp
+           move ledg-result to ws-result-disp
+           display "  Num1: " ws-num1-disp "  Num2: " ws-num2-disp
+           display "  Resultado: " ws-result-disp
+           display "  Codigo: " ledg-code
+           display "  Estado: " ledg-status
+           display " ".
