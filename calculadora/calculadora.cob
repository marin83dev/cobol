@@ -2,50 +2,416 @@
        identification division.
        program-id. CALCULADORA.
 
+       environment division.
+       input-output section.
+       file-control.
+           select transaction-file assign to dynamic ws-trans-file-name
+               organization is line sequential
+               file status is ws-trans-file-status.
+
+           select ledger-file assign to dynamic ws-ledger-file-name
+               organization is indexed
+               access mode is dynamic
+               record key is ledg-txn-id
+               alternate record key is ledg-date
+                   with duplicates
+               file status is ws-ledger-file-status.
+
+           select checkpoint-file
+               assign to dynamic ws-checkpoint-file-name
+               organization is line sequential
+               file status is ws-checkpoint-file-status.
+
+           select txn-seq-file
+               assign to dynamic ws-txn-seq-file-name
+               organization is line sequential
+               file status is ws-txn-seq-file-status.
+
+           select exceptions-file
+               assign to dynamic ws-exc-file-name
+               organization is line sequential
+               file status is ws-exc-file-status.
+
        data division.
+       file section.
+       fd  transaction-file.
+       01  transaction-record.
+           copy calcfldn replacing ==:PFX:== by ==TRANS-==.
+
+       fd  ledger-file.
+       01  ledger-record.
+           05 ledg-txn-id            pic 9(10).
+           05 ledg-date              pic x(8).
+           05 ledg-time              pic x(8).
+           05 ledg-operator-id       pic x(30).
+           copy calcfld replacing ==:PFX:== by ==LEDG-==.
+           05 ledg-code              pic x(4).
+           05 ledg-status            pic x(9).
+
+       fd  checkpoint-file.
+       01  checkpoint-record.
+           05 ckpt-last-record       pic 9(8).
+           05 ckpt-last-txn-id       pic 9(10).
+
+       fd  txn-seq-file.
+       01  txn-seq-record.
+           05 seq-next-txn-id        pic 9(10).
+
+       fd  exceptions-file.
+       01  exception-record.
+           05 exc-date               pic x(8).
+           05 exc-time               pic x(8).
+           05 exc-operator-id        pic x(30).
+           05 exc-code               pic x(4).
+           05 exc-reason             pic x(48).
+           copy calcfldn replacing ==:PFX:== by ==EXC-==.
+
        working-storage section.
-       01 num1 pic 9(5).
-       01 num2 pic 9(5).
-       01 result pic s9(7)V9(2).
-       01 option pic 9.
+       01  calc-fields.
+           copy calcfld replacing ==:PFX:== by == ==.
+
+       01 ws-num-input                pic x(12) value spaces.
+       01 ws-result-disp              pic -(7)9.99.
+
+       01 ws-calc-status             pic x(9) value spaces.
+
+       01 ws-valid-flag              pic x value "Y".
+           88 ws-input-valid         value "Y".
+           88 ws-input-invalid       value "N".
+       01 ws-reject-code             pic x(4)  value spaces.
+       01 ws-reject-reason           pic x(48) value spaces.
+       01 ws-max-mult-operand        pic s9(5)V9(2) value 03162.00.
+
+       01 ws-ledger-file-name        pic x(100) value "CALCLEDG.DAT".
+       01 ws-ledger-file-status      pic xx.
+           88 ws-ledger-file-ok      value "00".
+           88 ws-ledger-file-missing value "35".
+
+       01 ws-timestamp.
+           05 ws-ts-date.
+               10 ws-ts-year         pic 9(4).
+               10 ws-ts-month        pic 9(2).
+               10 ws-ts-day          pic 9(2).
+           05 ws-ts-time.
+               10 ws-ts-hours        pic 9(2).
+               10 ws-ts-minutes      pic 9(2).
+               10 ws-ts-seconds      pic 9(2).
+               10 ws-ts-hundredths   pic 9(2).
+           05 filler                pic x(4).
+
+       01 ws-ledger-timestamp        pic x(26) value spaces.
+
+       01 ws-run-mode                pic x(8) value "INTR".
+           88 ws-batch-mode          value "BATCH".
+           88 ws-interactive-mode    value "INTR".
+
+       01 ws-trans-file-name         pic x(100) value "CALCTRAN.DAT".
+       01 ws-trans-file-status       pic xx.
+           88 ws-trans-file-ok       value "00".
+           88 ws-trans-file-eof      value "10".
+
+       01 ws-command-line            pic x(200) value spaces.
+       01 ws-parm-mode               pic x(8)   value spaces.
+       01 ws-parm-file               pic x(100) value spaces.
+       01 ws-parm-operator           pic x(30)  value spaces.
+
+       01 ws-checkpoint-file-name    pic x(100) value spaces.
+       01 ws-checkpoint-file-status  pic xx.
+           88 ws-checkpoint-file-ok  value "00".
+       01 ws-last-processed          pic 9(8) value zero.
+       01 ws-current-record-number   pic 9(8) value zero.
+       01 ws-skip-count              pic 9(8) value zero.
+
+       01 ws-txn-seq-file-name       pic x(100) value "CALCLEDG.SEQ".
+       01 ws-txn-seq-file-status     pic xx.
+           88 ws-txn-seq-file-ok     value "00".
+           88 ws-txn-seq-file-missing value "35".
+       01 ws-next-txn-id             pic 9(10) value zero.
+
+       01 ws-operator-id             pic x(30) value spaces.
+
+       01 ws-exc-file-name           pic x(100) value "CALCEXC.DAT".
+       01 ws-exc-file-status         pic xx.
+           88 ws-exc-file-ok         value "00".
 
        procedure division.
-       display "---------------------"
-       display "  CALCULADORA COBOL  "
-       display "---------------------"
-
-       display "Introduce el primer numero: "
-       accept num1
-
-       display "Elige el segundo numero: "
-       accept num2
-
-       display "Elige operacion"
-       display "1. Sumar"
-       display "2. Restar"
-       display "3. Multiplicar"
-       display "4. Dividir"
-       accept option
-
-       evaluate option
-           when 1
-               compute result =num1 + num2
-               display "Resultado: "result
-           when 2
-               compute result = num1 - num2
-               display "Resultado: "result
-           when 3
-               compute result = num1 * num2
-               display "Resultado: "result
-           when 4
-               if num2 = 0
-                   display "No puedes dividir esto imbecil"
+       0000-main-process.
+           perform 0100-get-run-parms
+           display "---------------------"
+           display "  CALCULADORA COBOL  "
+           display "---------------------"
+
+           if ws-interactive-mode
+               perform 0180-identify-operator
+           end-if
+           perform 0170-open-ledger-file
+           perform 0175-open-exceptions-file
+
+           if ws-batch-mode
+               perform 2000-process-batch
+           else
+               perform 1000-process-interactive
+           end-if
+
+           close ledger-file
+           close exceptions-file
+
+           stop run.
+
+       0100-get-run-parms.
+           accept ws-command-line from command-line
+           unstring ws-command-line delimited by all spaces
+               into ws-parm-mode ws-parm-file ws-parm-operator
+           end-unstring
+
+           if ws-parm-mode = "BATCH"
+               set ws-batch-mode to true
+               if ws-parm-file not = spaces
+                   move ws-parm-file to ws-trans-file-name
+               end-if
+               if ws-parm-operator not = spaces
+                   move ws-parm-operator to ws-operator-id
                else
-                   compute result = num1 / num2
-                   display "Resultado: "result
+                   move "BATCH-UNATTENDED" to ws-operator-id
                end-if
-           when other
-               display "Operacion no valida"
-           end-evaluate
-           stop run.
-           
\ No newline at end of file
+           else
+               set ws-interactive-mode to true
+           end-if.
+
+       0180-identify-operator.
+           call "HELLO" using ws-operator-id.
+
+       0170-open-ledger-file.
+           open i-o ledger-file
+           if ws-ledger-file-missing
+               open output ledger-file
+               close ledger-file
+               open i-o ledger-file
+           end-if.
+
+       0175-open-exceptions-file.
+           open extend exceptions-file
+           if not ws-exc-file-ok
+               open output exceptions-file
+           end-if.
+
+       0160-set-checkpoint-file-name.
+           string ws-trans-file-name delimited by space
+                  ".CKP" delimited by size
+                  into ws-checkpoint-file-name
+           end-string.
+
+       1000-process-interactive.
+           display "Introduce el primer numero: "
+           accept ws-num-input
+           move function numval(ws-num-input) to num1
+
+           display "Elige el segundo numero: "
+           accept ws-num-input
+           move function numval(ws-num-input) to num2
+
+           display "Elige operacion"
+           display "1. Sumar"
+           display "2. Restar"
+           display "3. Multiplicar"
+           display "4. Dividir"
+           accept option
+
+           perform 3000-calculate.
+
+       2000-process-batch.
+           perform 0160-set-checkpoint-file-name
+           perform 2050-read-checkpoint
+
+           open input transaction-file
+           if not ws-trans-file-ok
+               display "No se pudo abrir el fichero de transacciones: "
+                   ws-trans-file-name
+               exit paragraph
+           end-if
+
+           perform 2060-skip-checkpointed-records
+           move ws-last-processed to ws-current-record-number
+
+           if ws-last-processed > 0
+               display "Reanudando tras el registro "
+                   ws-last-processed
+           end-if
+
+           if not ws-trans-file-eof
+               perform 2100-read-transaction
+               perform until ws-trans-file-eof
+                   add 1 to ws-current-record-number
+                   move trans-num1 to num1
+                   move trans-num2 to num2
+                   move trans-option to option
+                   perform 3000-calculate
+                   perform 2200-write-checkpoint
+                   perform 2100-read-transaction
+               end-perform
+           end-if
+
+           close transaction-file.
+
+       2050-read-checkpoint.
+           move zero to ws-last-processed
+           open input checkpoint-file
+           if ws-checkpoint-file-ok
+               read checkpoint-file
+                   at end
+                       continue
+                   not at end
+                       move ckpt-last-record to ws-last-processed
+               end-read
+               close checkpoint-file
+           end-if.
+
+       2060-skip-checkpointed-records.
+           perform varying ws-skip-count from 1 by 1
+                   until ws-skip-count > ws-last-processed
+               perform 2100-read-transaction
+               if ws-trans-file-eof
+                   exit perform
+               end-if
+           end-perform.
+
+       2100-read-transaction.
+           read transaction-file
+               at end set ws-trans-file-eof to true
+           end-read.
+
+       2200-write-checkpoint.
+           open output checkpoint-file
+           move ws-current-record-number to ckpt-last-record
+           move ws-next-txn-id            to ckpt-last-txn-id
+           write checkpoint-record
+           close checkpoint-file.
+
+       2900-validate-input.
+           set ws-input-valid to true
+           move spaces to ws-reject-code
+           move spaces to ws-reject-reason
+
+           if option < 1 or option > 4
+               set ws-input-invalid to true
+               move "E001" to ws-reject-code
+               move "Operacion no valida" to ws-reject-reason
+           else
+               if option = 3
+                   and (function abs(num1) > ws-max-mult-operand
+                        or function abs(num2) > ws-max-mult-operand)
+                   set ws-input-invalid to true
+                   move "E002" to ws-reject-code
+                   move "Numeros demasiado grandes para multiplicar"
+                       to ws-reject-reason
+               end-if
+           end-if.
+
+       3000-calculate.
+           move zeros to result
+           move spaces to ws-calc-status
+
+           perform 3900-stamp-timestamp
+           perform 2900-validate-input
+
+           if ws-input-valid
+               evaluate option
+                   when 1
+                       compute result =num1 + num2
+                       move result to ws-result-disp
+                       display "Resultado: " ws-result-disp
+                       move "OK" to ws-calc-status
+                   when 2
+                       compute result = num1 - num2
+                       move result to ws-result-disp
+                       display "Resultado: " ws-result-disp
+                       move "OK" to ws-calc-status
+                   when 3
+                       compute result = num1 * num2
+                       move result to ws-result-disp
+                       display "Resultado: " ws-result-disp
+                       move "OK" to ws-calc-status
+                   when 4
+                       if num2 = 0
+                           move "E003" to ws-reject-code
+                           move "Division por cero" to ws-reject-reason
+                           display ws-reject-reason
+                           move "DIV-ZERO" to ws-calc-status
+                           perform 4200-write-exception
+                       else
+                           compute result = num1 / num2
+                           move result to ws-result-disp
+                           display "Resultado: " ws-result-disp
+                           move "OK" to ws-calc-status
+                       end-if
+                   when other
+                       move "E001" to ws-reject-code
+                       move "Operacion no valida" to ws-reject-reason
+                       display ws-reject-reason
+                       move "INVALIDA" to ws-calc-status
+                       perform 4200-write-exception
+                   end-evaluate
+           else
+               display ws-reject-reason
+               move "RECHAZADO" to ws-calc-status
+               perform 4200-write-exception
+           end-if
+
+           perform 4000-write-ledger.
+
+       3900-stamp-timestamp.
+           accept ws-ts-date from date yyyymmdd
+           accept ws-ts-time from time
+           string ws-ts-hours   delimited by size ":" delimited by size
+                  ws-ts-minutes delimited by size ":" delimited by size
+                  ws-ts-seconds delimited by size
+                  into ws-ledger-timestamp
+           end-string.
+
+       4200-write-exception.
+           move ws-ts-date               to exc-date
+           move ws-ledger-timestamp(1:8) to exc-time
+           move ws-operator-id           to exc-operator-id
+           move ws-reject-code           to exc-code
+           move ws-reject-reason         to exc-reason
+           move num1                     to exc-num1
+           move num2                     to exc-num2
+           move option                   to exc-option
+
+           write exception-record.
+
+       4000-write-ledger.
+           perform 4100-get-next-txn-id
+
+           move ws-next-txn-id      to ledg-txn-id
+           move ws-ts-date          to ledg-date
+           move ws-ledger-timestamp(1:8) to ledg-time
+           move ws-operator-id      to ledg-operator-id
+           move num1                to ledg-num1
+           move num2                to ledg-num2
+           move option              to ledg-option
+           move result              to ledg-result
+           move ws-reject-code      to ledg-code
+           move ws-calc-status      to ledg-status
+
+           write ledger-record.
+
+       4100-get-next-txn-id.
+           move zero to ws-next-txn-id
+           open input txn-seq-file
+           if ws-txn-seq-file-ok
+               read txn-seq-file
+                   at end
+                       continue
+                   not at end
+                       move seq-next-txn-id to ws-next-txn-id
+               end-read
+               close txn-seq-file
+           end-if
+
+           add 1 to ws-next-txn-id
+
+           open output txn-seq-file
+           move ws-next-txn-id to seq-next-txn-id
+           write txn-seq-record
+           close txn-seq-file.
