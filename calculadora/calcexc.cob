@@ -0,0 +1,115 @@
+
+       identification division.
+       program-id. CALCEXC.
+
+       environment division.
+       input-output section.
+       file-control.
+           select exceptions-file assign to dynamic ws-exc-file-name
+               organization is line sequential
+               file status is ws-exc-file-status.
+
+       data division.
+       file section.
+       fd  exceptions-file.
+       01  exception-record.
+           05 exc-date               pic x(8).
+           05 exc-time               pic x(8).
+           05 exc-operator-id        pic x(30).
+           05 exc-code               pic x(4).
+           05 exc-reason             pic x(48).
+           copy calcfldn replacing ==:PFX:== by ==EXC-==.
+
+       working-storage section.
+       01 ws-exc-file-name           pic x(100) value "CALCEXC.DAT".
+       01 ws-exc-file-status         pic xx.
+           88 ws-exc-file-ok         value "00".
+           88 ws-exc-file-eof        value "10".
+
+       01 ws-command-line            pic x(200) value spaces.
+       01 ws-parm-date               pic x(8)   value spaces.
+       01 ws-report-date             pic x(8)   value spaces.
+
+       01 ws-total-exceptions        pic 9(7) value zero.
+       01 ws-e001-count              pic 9(7) value zero.
+       01 ws-e002-count              pic 9(7) value zero.
+       01 ws-e003-count              pic 9(7) value zero.
+       01 ws-other-count             pic 9(7) value zero.
+
+       01 ws-num1-disp               pic -(5)9.99.
+       01 ws-num2-disp               pic -(5)9.99.
+
+       procedure division.
+       0000-main-process.
+           perform 0100-get-run-parms
+
+           display "-----------------------------"
+           display "  CALCEXC - EXCEPCIONES      "
+           display "-----------------------------"
+
+           open input exceptions-file
+           if not ws-exc-file-ok
+               display "No se pudo abrir el fichero de excepciones: "
+                   ws-exc-file-name
+               stop run
+           end-if
+
+           perform 0300-read-exception
+           perform until ws-exc-file-eof
+               if exc-date = ws-report-date
+                   perform 0400-accumulate-exception
+                   perform 0500-print-exception
+               end-if
+               perform 0300-read-exception
+           end-perform
+
+           close exceptions-file
+
+           perform 0600-print-summary
+
+           stop run.
+
+       0100-get-run-parms.
+           accept ws-command-line from command-line
+           move ws-command-line(1:8) to ws-parm-date
+
+           if ws-parm-date = spaces
+               accept ws-report-date from date yyyymmdd
+           else
+               move ws-parm-date to ws-report-date
+           end-if.
+
+       0300-read-exception.
+           read exceptions-file
+               at end set ws-exc-file-eof to true
+           end-read.
+
+       0400-accumulate-exception.
+           add 1 to ws-total-exceptions
+           evaluate exc-code
+               when "E001" add 1 to ws-e001-count
+               when "E002" add 1 to ws-e002-count
+               when "E003" add 1 to ws-e003-count
+               when other add 1 to ws-other-count
+           end-evaluate.
+
+       0500-print-exception.
+           move exc-num1 to ws-num1-disp
+           move exc-num2 to ws-num2-disp
+           display exc-time " " exc-code " " exc-operator-id
+               ": " exc-reason
+           display "    num1: " ws-num1-disp "  num2: " ws-num2-disp
+               "  opcion: " exc-option.
+
+       0600-print-summary.
+           display " "
+           display "Fecha del informe: " ws-report-date
+           display "Total de excepciones: " ws-total-exceptions
+           display "  E001 (operacion no valida):        "
+               ws-e001-count
+           display "  E002 (operandos fuera de rango):   "
+               ws-e002-count
+           display "  E003 (division por cero):          "
+               ws-e003-count
+           display "  otras:                             "
+               ws-other-count.
