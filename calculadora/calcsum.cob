@@ -0,0 +1,164 @@
+
+       identification division.
+       program-id. CALCSUM.
+
+       environment division.
+       input-output section.
+       file-control.
+           select ledger-file assign to dynamic ws-ledger-file-name
+               organization is indexed
+               access mode is dynamic
+               record key is ledg-txn-id
+               alternate record key is ledg-date
+                   with duplicates
+               file status is ws-ledger-file-status.
+
+       data division.
+       file section.
+       fd  ledger-file.
+       01  ledger-record.
+           05 ledg-txn-id            pic 9(10).
+           05 ledg-date              pic x(8).
+           05 ledg-time              pic x(8).
+           05 ledg-operator-id       pic x(30).
+           copy calcfld replacing ==:PFX:== by ==LEDG-==.
+           05 ledg-code              pic x(4).
+           05 ledg-status            pic x(9).
+
+       working-storage section.
+       01 ws-ledger-file-name        pic x(100) value "CALCLEDG.DAT".
+       01 ws-ledger-file-status      pic xx.
+           88 ws-ledger-file-ok      value "00".
+           88 ws-ledger-file-eof     value "10".
+           88 ws-ledger-file-notfnd  value "23".
+
+       01 ws-command-line            pic x(200) value spaces.
+       01 ws-parm-date                pic x(8)   value spaces.
+       01 ws-report-date              pic x(8)   value spaces.
+
+       01 ws-total-records           pic 9(7) value zero.
+       01 ws-e001-count              pic 9(7) value zero.
+       01 ws-e002-count              pic 9(7) value zero.
+       01 ws-divzero-count           pic 9(7) value zero.
+
+       01 ws-op-stats.
+           05 ws-op-entry occurs 4 times indexed by ws-op-idx.
+               10 ws-op-count        pic 9(7)        value zero.
+               10 ws-op-sum          pic s9(12)V9(2) value zero.
+               10 ws-op-min          pic s9(7)V9(2) value zero.
+               10 ws-op-max          pic s9(7)V9(2) value zero.
+               10 ws-op-avg          pic s9(7)V9(2) value zero.
+
+       01 ws-op-label                pic x(12).
+       01 ws-op-disp                 pic -(7)9.99.
+
+       procedure division.
+       0000-main-process.
+           perform 0100-get-run-parms
+           perform 0200-init-accumulators
+
+           display "-----------------------------"
+           display "  CALCSUM - RESUMEN DIARIO   "
+           display "-----------------------------"
+
+           open input ledger-file
+           if not ws-ledger-file-ok
+               display "No se pudo abrir el ledger: "
+                   ws-ledger-file-name
+               stop run
+           end-if
+
+           move ws-report-date to ledg-date
+           start ledger-file key is equal to ledg-date
+               invalid key
+                   set ws-ledger-file-eof to true
+           end-start
+
+           if not ws-ledger-file-eof
+               perform 0300-read-ledger
+               perform until ws-ledger-file-eof
+                       or ledg-date not = ws-report-date
+                   perform 0400-accumulate-record
+                   perform 0300-read-ledger
+               end-perform
+           end-if
+
+           close ledger-file
+
+           perform 0500-print-report
+
+           stop run.
+
+       0100-get-run-parms.
+           accept ws-command-line from command-line
+           move ws-command-line(1:8) to ws-parm-date
+
+           if ws-parm-date = spaces
+               accept ws-report-date from date yyyymmdd
+           else
+               move ws-parm-date to ws-report-date
+           end-if.
+
+       0200-init-accumulators.
+           perform varying ws-op-idx from 1 by 1 until ws-op-idx > 4
+               move 9999999.99  to ws-op-min(ws-op-idx)
+               move -9999999.99 to ws-op-max(ws-op-idx)
+           end-perform.
+
+       0300-read-ledger.
+           read ledger-file next record
+               at end set ws-ledger-file-eof to true
+           end-read.
+
+       0400-accumulate-record.
+           add 1 to ws-total-records
+
+           evaluate true
+               when ledg-code = "E001"
+                   add 1 to ws-e001-count
+               when ledg-code = "E002"
+                   add 1 to ws-e002-count
+               when ledg-code = "E003"
+                   add 1 to ws-divzero-count
+               when ledg-status = "OK"
+                   set ws-op-idx to ledg-option
+                   add 1 to ws-op-count(ws-op-idx)
+                   add ledg-result to ws-op-sum(ws-op-idx)
+                   if ledg-result < ws-op-min(ws-op-idx)
+                       move ledg-result to ws-op-min(ws-op-idx)
+                   end-if
+                   if ledg-result > ws-op-max(ws-op-idx)
+                       move ledg-result to ws-op-max(ws-op-idx)
+                   end-if
+           end-evaluate.
+
+       0500-print-report.
+           display "Fecha del ledger: " ws-report-date
+           display "Total de calculos leidos: " ws-total-records
+           display "Operaciones no validas (E001):   " ws-e001-count
+           display "Operandos fuera de rango (E002): " ws-e002-count
+           display "Divisiones por cero (E003):      " ws-divzero-count
+           display " "
+
+           perform varying ws-op-idx from 1 by 1 until ws-op-idx > 4
+               evaluate ws-op-idx
+                   when 1 move "Sumar"       to ws-op-label
+                   when 2 move "Restar"      to ws-op-label
+                   when 3 move "Multiplicar" to ws-op-label
+                   when 4 move "Dividir"     to ws-op-label
+               end-evaluate
+
+               display ws-op-label ": " ws-op-count(ws-op-idx)
+                   " calculos"
+
+               if ws-op-count(ws-op-idx) > 0
+                   compute ws-op-avg(ws-op-idx) rounded =
+                       ws-op-sum(ws-op-idx) / ws-op-count(ws-op-idx)
+                   move ws-op-min(ws-op-idx) to ws-op-disp
+                   display "    minimo: " ws-op-disp
+                   move ws-op-max(ws-op-idx) to ws-op-disp
+                   display "    maximo: " ws-op-disp
+                   move ws-op-avg(ws-op-idx) to ws-op-disp
+                   display "    promedio: " ws-op-disp
+               end-if
+           end-perform.
