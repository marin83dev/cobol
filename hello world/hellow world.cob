@@ -3,10 +3,13 @@
        DATA DIVISION.
        working-storage SECTION.
        01 nombre_usario PIC A(30).
-       
-       PROCEDURE DIVISION.
+
+       LINKAGE SECTION.
+       01 lk-operator-id PIC X(30).
+
+       PROCEDURE DIVISION USING lk-operator-id.
            DISPLAY "Introduce tu nombre: ".
            accept nombre_usario.
            DISPLAY "Hola, "nombre_usario "!"
-           STOP RUN.
-           
\ No newline at end of file
+           move nombre_usario to lk-operator-id
+           GOBACK.
