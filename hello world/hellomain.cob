@@ -0,0 +1,9 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HELLOMAIN.
+       DATA DIVISION.
+       working-storage SECTION.
+       01 ws-operator-id PIC X(30).
+
+       PROCEDURE DIVISION.
+           call "HELLO" using ws-operator-id
+           STOP RUN.
